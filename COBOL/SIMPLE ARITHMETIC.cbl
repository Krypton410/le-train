@@ -1,74 +1,759 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-test PIC 99.
-       01 WS-test1 PIC 99.
-       01 WS-f PIC 99.
-       01 WS-choice PIC 9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-            DISPLAY "ENTER OPERATOR"
-            DISPLAY "1. ADDITION"
-            DISPLAY "2. SUBTRACTION"
-            DISPLAY "3. MULTICATION"
-            DISPLAY "4. DIVISION"
-            ACCEPT WS-choice
-            IF WS-choice EQUAL TO  1 THEN
-            DISPLAY "ADDITION"
-            ACCEPT WS-test1
-            ACCEPT WS-test
-
-            DISPLAY WS-test "+" WS-test1
-            ADD WS-test WS-test1 GIVING WS-f
-            DISPLAY WS-f
-
-            ELSE IF WS-choice EQUAL TO  2 THEN
-            DISPLAY "SUBTRACTION"
-            ACCEPT WS-test1
-            ACCEPT WS-test
-
-            DISPLAY WS-test "-" WS-test1
-            SUBTRACT WS-test FROM WS-test1 GIVING WS-f
-            DISPLAY WS-f
-
-            ELSE IF WS-choice EQUAL TO  3 THEN
-            DISPLAY "MULTIPLICATION"
-            ACCEPT WS-test1
-            ACCEPT WS-test
-
-            DISPLAY WS-test "*" WS-test1
-            MULTIPLY WS-test BY WS-test1 GIVING WS-f
-            DISPLAY WS-f
-
-
-
-            ELSE IF WS-choice EQUAL TO  4 THEN
-            DISPLAY "DIVISION"
-            ACCEPT WS-test1
-            ACCEPT WS-test
-
-            DISPLAY WS-test "/" WS-test1
-            DIVIDE WS-test1 BY WS-test GIVING WS-f
-            DISPLAY WS-f
-
-            ELSE
-                DISPLAY "INVALID INPUT"
-
-            END-IF
-
-
-
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000200* AUTHOR:         R. HENNESSY - BATCH SYSTEMS GROUP
+000300* INSTALLATION:   DATA CENTER
+000400* DATE-WRITTEN:   2023-02-14
+000500* DATE-COMPILED:
+000600* PURPOSE:        FOUR-FUNCTION CALCULATOR, RUNNABLE EITHER FROM
+000700*                 THE CONSOLE ONE CALCULATION AT A TIME OR AS A
+000800*                 FILE-DRIVEN BATCH STEP IN THE NIGHTLY RUN.
+000900* TECTONICS:      cobc
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE       INIT  DESCRIPTION
+001400* 2023-02-14 RH    ORIGINAL VERSION - CONSOLE ADD/SUBTRACT/
+001500*                  MULTIPLY/DIVIDE ON WS-TEST, WS-TEST1, WS-F.
+001600* 2026-08-08 RH    ADDED FILE-DRIVEN BATCH MODE (TRANS-FILE /
+001700*                  RESULT-FILE) SO A MORNING'S WORTH OF CALCS
+001800*                  CAN BE RUN UNATTENDED INSTEAD OF RE-KEYED.
+001900* 2026-08-08 RH    GUARDED DIVISION AGAINST A ZERO DIVISOR -
+002000*                  ROUTES TO AN INVALID-OPERATION MESSAGE AND
+002100*                  RETURNS TO THE MENU INSTEAD OF ABENDING.
+002200* 2026-08-08 RH    WIDENED WS-TEST/WS-TEST1/WS-F TO SIGNED,
+002300*                  TWO-DECIMAL FIELDS FOR NEGATIVE RESULTS AND
+002400*                  DOLLARS-AND-CENTS WORK.
+002500* 2026-08-08 RH    ADDED AUDIT-FILE - ONE LOG RECORD PER
+002600*                  CALCULATION, CONSOLE OR BATCH.
+002700* 2026-08-08 RH    ADDED END-OF-RUN CONTROL/SUMMARY REPORT
+002800*                  (COUNTS BY OPERATION PLUS GRAND TOTAL).
+002900* 2026-08-08 RH    ADDED CHECKPOINT/RESTART FOR BATCH MODE -
+003000*                  CKPT-FILE HOLDS THE LAST SEQUENCE NUMBER
+003100*                  PROCESSED.
+003200* 2026-08-08 RH    ADDED PERCENTAGE, REMAINDER AND EXPONENT
+003300*                  OPERATIONS TO THE MENU (CHOICES 5-7).
+003400* 2026-08-08 RH    ADDED PRINT-FILE OUTPUT MODE SO UNATTENDED
+003500*                  RUNS LEAVE A PRINT-IMAGE REPORT INSTEAD OF
+003600*                  WRITING ONLY TO THE CONSOLE.
+003700* 2026-08-08 RH    BATCH MODE NOW DOUBLES AS AN INTERFACE STEP -
+003800*                  TRANS-FILE IS READ AS AN UPSTREAM EXTRACT AND
+003900*                  RESULT-FILE IS LAID OUT FOR A DOWNSTREAM JOB.
+004000* 2026-08-08 RH    MAIN-PROCEDURE NOW LOOPS ON MULTIPLE
+004100*                  TRANSACTIONS PER RUN AND CAPTURES AN OPERATOR
+004200*                  ID CARRIED ONTO EVERY AUDIT RECORD.
+004210* 2026-08-08 RH    RESULT-FILE IS NOW OPENED EXTEND (NOT OUTPUT)
+004220*                  ON A RESTART SO A PRIOR RUN'S RESULTS ARE NOT
+004230*                  TRUNCATED. AN UNRECOGNIZED OPERATION CODE NOW
+004240*                  SETS THE REJECTED SWITCH SO IT NO LONGER SHOWS
+004250*                  A SPURIOUS ZERO RESULT OR A GOOD STATUS CODE
+004260*                  DOWNSTREAM. THE GRAND TOTAL LINE GOT ITS OWN
+004270*                  WIDER EDIT FIELD SO LARGE TOTALS NO LONGER
+004280*                  TRUNCATE. AN INVALID MENU CHOICE NO LONGER
+004290*                  LEAVES A PRIOR CALCULATION'S OPERANDS SITTING
+004300*                  IN WORKING-STORAGE TO BE LOGGED AGAINST IT.
+004310*                  RUN MODE, OPERATOR ID AND RESTART STATUS CAN
+004320*                  NOW ALL BE ESTABLISHED WITHOUT A CONSOLE ON
+004330*                  THE OTHER END: A "B" PARAMETER ON THE COMMAND
+004340*                  LINE DRIVES BATCH START-UP, AND RESTART IS
+004350*                  DETECTED AUTOMATICALLY FROM WHETHER CKPT-FILE
+004360*                  IS PRESENT RATHER THAN ASKED FOR AT A PROMPT.
+004380* 2026-08-08 RH    CKPT-FILE IS NOW CLEARED AT THE END OF A BATCH
+004390*                  RUN THAT READS TRANS-FILE ALL THE WAY TO
+004400*                  END-OF-FILE, SO A FOLLOWING RUN AGAINST A NEW
+004410*                  TRANS-FILE IS NOT MISREAD AS A RESTART OF THE
+004420*                  OLD ONE. 5000-ACCEPT-OPERANDS NO LONGER PRINTS
+004430*                  ITS OWN "INVALID INPUT" LINE FOR A BAD CHOICE -
+004440*                  6000-PERFORM-CALCULATION ALREADY DOES, SO THE
+004450*                  OPERATOR NO LONGER SEES IT TWICE. OPENING
+004460*                  PRINT-FILE NOW CHECKS FILE STATUS AND FALLS
+004470*                  BACK TO THE CONSOLE IF THE PRINT FILE CANNOT
+004480*                  BE OPENED, INSTEAD OF ABENDING ON THE FIRST
+004490*                  WRITE.
+004492* 2026-08-08 RH    RESTORED THE OPERAND ECHO THAT THE ORIGINAL
+004493*                  CONSOLE VERSION PRINTED BEFORE THE RESULT -
+004494*                  BOTH INTERACTIVE AND BATCH MODE NOW WRITE AN
+004495*                  "OPERAND1 OP OPERAND2" LINE THROUGH
+004496*                  4000-WRITE-OUTPUT-LINE SO IT REACHES PRINTRPT
+004497*                  ON AN UNATTENDED RUN TOO.
+004500******************************************************************
+004510 IDENTIFICATION DIVISION.
+004520 PROGRAM-ID. YOUR-PROGRAM-NAME.
+004600 ENVIRONMENT DIVISION.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-TRANS-FS.
+005200     SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-RESULT-FS.
+005500     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-AUDIT-FS.
+005800     SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-CKPT-FS.
+006100     SELECT PRINT-FILE ASSIGN TO "PRINTRPT"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-PRINT-FS.
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  TRANS-FILE.
+006700     COPY CALCTRAN.
+006800 FD  RESULT-FILE.
+006900     COPY CALCRSLT.
+007000 FD  AUDIT-FILE.
+007100     COPY CALCAUD.
+007200 FD  CKPT-FILE.
+007300     COPY CALCCKPT.
+007400 FD  PRINT-FILE.
+007500     COPY CALCPRT.
+007600 WORKING-STORAGE SECTION.
+007700******************************************************************
+007800* CALCULATION FIELDS
+007900******************************************************************
+008000 01  WS-test                     PIC S9(7)V99.
+008100 01  WS-test1                    PIC S9(7)V99.
+008200 01  WS-f                        PIC S9(7)V99.
+008300 01  WS-choice                   PIC 9.
+008400 77  WS-QUOTIENT                 PIC S9(7).
+008500 77  WS-NUMERIC-EDIT             PIC -(7)9.99.
+008510 77  WS-OPERAND1-EDIT            PIC -(7)9.99.
+008520 77  WS-OPERAND2-EDIT            PIC -(7)9.99.
+008530 77  WS-OPERATOR-SYMBOL          PIC X(02).
+008600******************************************************************
+008700* RUN CONTROL SWITCHES
+008800******************************************************************
+008900 01  WS-SWITCHES.
+009000     05  WS-RUN-MODE             PIC 9.
+009100         88  WS-MODE-INTERACTIVE     VALUE 1.
+009200         88  WS-MODE-BATCH           VALUE 2.
+009300     05  WS-OUTPUT-SWITCH        PIC X(01).
+009400         88  WS-OUTPUT-CONSOLE       VALUE "C".
+009500         88  WS-OUTPUT-PRINT         VALUE "P".
+009600     05  WS-EXIT-SWITCH          PIC X(01) VALUE "N".
+009700         88  WS-EXIT-REQUESTED       VALUE "Y".
+009800     05  WS-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+009900         88  WS-TRANS-EOF            VALUE "Y".
+009910     05  WS-TRANS-OPEN-SWITCH    PIC X(01) VALUE "N".
+009920         88  WS-TRANS-FILE-OPEN      VALUE "Y".
+010000     05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+010100         88  WS-RESTART-REQUESTED    VALUE "Y".
+010200     05  WS-REJECTED-SWITCH      PIC X(01) VALUE "N".
+010300         88  WS-CALC-REJECTED        VALUE "Y".
+010400 77  WS-REPLY                    PIC X(01).
+010500 77  WS-OPERATOR-ID              PIC X(08).
+010600 77  WS-OUTPUT-TEXT              PIC X(60).
+010610******************************************************************
+010620* COMMAND-LINE PARAMETER - LETS A SCHEDULER START A BATCH RUN
+010630* WITHOUT AN OPERATOR AT A CONSOLE TO ANSWER THE RUN-MODE PROMPTS.
+010640******************************************************************
+010650 01  WS-PARM-AREA.
+010660     05  WS-PARM-RUN-MODE        PIC X(01).
+010670         88  WS-PARM-BATCH           VALUE "B" "b".
+010680     05  WS-PARM-OPERATOR-ID     PIC X(08).
+010700******************************************************************
+010800* FILE STATUS FIELDS
+010900******************************************************************
+011000 77  WS-TRANS-FS                 PIC X(02).
+011100 77  WS-RESULT-FS                PIC X(02).
+011200 77  WS-AUDIT-FS                 PIC X(02).
+011300 77  WS-CKPT-FS                  PIC X(02).
+011400 77  WS-PRINT-FS                 PIC X(02).
+011500******************************************************************
+011600* DATE AND TIME FOR THE AUDIT LOG
+011700******************************************************************
+011800 77  WS-CURRENT-DATE             PIC 9(06).
+011900 77  WS-CURRENT-TIME             PIC 9(08).
+012000******************************************************************
+012100* CHECKPOINT/RESTART CONTROLS
+012200******************************************************************
+012300 77  WS-LAST-CKPT-SEQ            PIC 9(06) VALUE ZERO.
+012400 77  WS-CKPT-INTERVAL            PIC 9(03) VALUE 10.
+012500 77  WS-RECORD-COUNT             PIC 9(06) COMP VALUE ZERO.
+012600 77  WS-CKPT-QUOTIENT            PIC 9(06).
+012700 77  WS-CKPT-REMAINDER           PIC 9(03).
+012800******************************************************************
+012900* CONTROL TOTALS FOR THE END-OF-RUN SUMMARY REPORT
+013000******************************************************************
+013100 01  WS-COUNTERS.
+013200     05  WS-ADD-COUNT            PIC 9(05) COMP VALUE ZERO.
+013300     05  WS-SUB-COUNT            PIC 9(05) COMP VALUE ZERO.
+013400     05  WS-MUL-COUNT            PIC 9(05) COMP VALUE ZERO.
+013500     05  WS-DIV-COUNT            PIC 9(05) COMP VALUE ZERO.
+013600     05  WS-PCT-COUNT            PIC 9(05) COMP VALUE ZERO.
+013700     05  WS-REM-COUNT            PIC 9(05) COMP VALUE ZERO.
+013800     05  WS-EXP-COUNT            PIC 9(05) COMP VALUE ZERO.
+013900     05  WS-INVALID-COUNT        PIC 9(05) COMP VALUE ZERO.
+014000 77  WS-GRAND-TOTAL               PIC S9(9)V99 VALUE ZERO.
+014050 77  WS-GRAND-TOTAL-EDIT           PIC -(9)9.99.
+014100 77  WS-COUNT-EDIT                 PIC ZZZZ9.
+014200 PROCEDURE DIVISION.
+014300******************************************************************
+014400* MAIN-PROCEDURE - ENTRY POINT.  SELECTS INTERACTIVE OR BATCH
+014500* MODE, RUNS IT TO COMPLETION, THEN PRODUCES THE SUMMARY REPORT.
+014600******************************************************************
+014700 MAIN-PROCEDURE.
+014800
+014900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+015000     IF WS-MODE-BATCH
+015100         PERFORM 3000-BATCH-CONTROL THRU 3000-EXIT
+015200     ELSE
+015300         PERFORM 2000-INTERACTIVE-CONTROL THRU 2000-EXIT
+015400     END-IF
+015500     PERFORM 8000-SUMMARY-REPORT THRU 8000-EXIT
+015600     PERFORM 9999-TERMINATE THRU 9999-EXIT
+015700
+015800     STOP RUN.
+015900******************************************************************
+016000* 1000-INITIALIZE THRU 1000-EXIT - ESTABLISH RUN MODE, OPERATOR
+016100* ID AND OUTPUT ROUTING, AND OPEN WHATEVER FILES THE CHOSEN MODE
+016200* NEEDS.
+016300******************************************************************
+016400 1000-INITIALIZE.
+016500
+016600     MOVE "N" TO WS-EXIT-SWITCH
+016700     MOVE "N" TO WS-TRANS-EOF-SWITCH
+016710     MOVE "N" TO WS-TRANS-OPEN-SWITCH
+016800     MOVE "N" TO WS-RESTART-SWITCH
+016900     MOVE "N" TO WS-REJECTED-SWITCH
+017000
+017010     MOVE SPACES TO WS-PARM-AREA
+017020     ACCEPT WS-PARM-AREA FROM COMMAND-LINE
+017030
+017040     IF WS-PARM-BATCH
+017050         MOVE 2 TO WS-RUN-MODE
+017060         MOVE WS-PARM-OPERATOR-ID TO WS-OPERATOR-ID
+017070         IF WS-OPERATOR-ID = SPACES
+017080             MOVE "BATCHJOB" TO WS-OPERATOR-ID
+017090         END-IF
+017100         MOVE "P" TO WS-OUTPUT-SWITCH
+017110     ELSE
+017120         DISPLAY "CALCULATOR - SELECT RUN MODE"
+017130         DISPLAY "1. INTERACTIVE CONSOLE"
+017140         DISPLAY "2. BATCH TRANSACTION FILE"
+017150         ACCEPT WS-RUN-MODE
+017160
+017170         DISPLAY "ENTER OPERATOR ID"
+017180         ACCEPT WS-OPERATOR-ID
+017190
+017200         IF WS-MODE-BATCH
+017210             MOVE "P" TO WS-OUTPUT-SWITCH
+017220         ELSE
+017230             DISPLAY "ROUTE OUTPUT TO PRINT REPORT (Y/N)"
+017240             ACCEPT WS-REPLY
+017250             IF WS-REPLY = "Y" OR WS-REPLY = "y"
+017260                 MOVE "P" TO WS-OUTPUT-SWITCH
+017270             ELSE
+017280                 MOVE "C" TO WS-OUTPUT-SWITCH
+017290             END-IF
+017300         END-IF
+017310     END-IF
+019000
+019100     IF WS-OUTPUT-PRINT
+019200         OPEN OUTPUT PRINT-FILE
+019210         IF WS-PRINT-FS NOT = "00"
+019220             MOVE "C" TO WS-OUTPUT-SWITCH
+019230             DISPLAY "PRINT-FILE NOT AVAILABLE - ROUTING TO "
+019235                 "CONSOLE"
+019240         END-IF
+019300     END-IF
+019400
+019500     OPEN EXTEND AUDIT-FILE
+019600     IF WS-AUDIT-FS NOT = "00"
+019700         OPEN OUTPUT AUDIT-FILE
+019800     END-IF
+019900
+020000     IF WS-MODE-BATCH
+020100         OPEN INPUT TRANS-FILE
+020110         IF WS-TRANS-FS NOT = "00"
+020120             MOVE "Y" TO WS-TRANS-EOF-SWITCH
+020130             MOVE "TRANSACTION FILE NOT AVAILABLE - BATCH RUN"
+020140                 TO WS-OUTPUT-TEXT
+020150             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+020160         ELSE
+020170             MOVE "Y" TO WS-TRANS-OPEN-SWITCH
+020180             PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+020190             IF WS-RESTART-REQUESTED
+020200                 OPEN EXTEND RESULT-FILE
+020210                 IF WS-RESULT-FS NOT = "00"
+020220                     OPEN OUTPUT RESULT-FILE
+020230                 END-IF
+020240             ELSE
+020250                 OPEN OUTPUT RESULT-FILE
+020260             END-IF
+020910         END-IF
+021000     END-IF.
+021100
+021200 1000-EXIT.
+021300     EXIT.
+021400******************************************************************
+021500* 1100-READ-CHECKPOINT THRU 1100-EXIT - LOAD THE LAST SEQUENCE
+021600* NUMBER PROCESSED BY A PRIOR RUN SO THE BATCH LOOP CAN SKIP
+021700* FORWARD PAST ALREADY-POSTED TRANSACTIONS.  A CHECKPOINT FILE
+021750* LEFT BEHIND BY A PRIOR RUN IS ITSELF THE RESTART SIGNAL, SO AN
+021760* UNATTENDED RUN NEEDS NO OPERATOR TO ANSWER A RESTART PROMPT.
+021800******************************************************************
+021900 1100-READ-CHECKPOINT.
+022000
+022100     MOVE ZERO TO WS-LAST-CKPT-SEQ
+022150     MOVE "N" TO WS-RESTART-SWITCH
+022200     OPEN INPUT CKPT-FILE
+022300     IF WS-CKPT-FS = "00"
+022400         READ CKPT-FILE
+022500         IF WS-CKPT-FS = "00"
+022600             MOVE CK-LAST-SEQ-NO TO WS-LAST-CKPT-SEQ
+022650             MOVE "Y" TO WS-RESTART-SWITCH
+022700         END-IF
+022800         CLOSE CKPT-FILE
+022900     END-IF.
+023000
+023100 1100-EXIT.
+023200     EXIT.
+023300******************************************************************
+023400* 2000-INTERACTIVE-CONTROL THRU 2000-EXIT - CONSOLE LOOP.  STAYS
+023500* ON THE MENU UNTIL THE OPERATOR KEYS THE EXIT CHOICE.
+023600******************************************************************
+023700 2000-INTERACTIVE-CONTROL.
+023800
+023900     PERFORM 2100-INTERACTIVE-CYCLE THRU 2100-EXIT
+024000         UNTIL WS-EXIT-REQUESTED.
+024100
+024200 2000-EXIT.
+024300     EXIT.
+024400******************************************************************
+024500* 2100-INTERACTIVE-CYCLE THRU 2100-EXIT - ONE PASS THROUGH THE
+024600* MENU: ACCEPT A CHOICE, RUN IT, LOG IT, OR EXIT.
+024700******************************************************************
+024800 2100-INTERACTIVE-CYCLE.
+024900
+025000     PERFORM 2200-DISPLAY-MENU THRU 2200-EXIT
+025100     ACCEPT WS-choice
+025200     IF WS-choice = 0
+025300         MOVE "Y" TO WS-EXIT-SWITCH
+025400     ELSE
+025500         PERFORM 5000-ACCEPT-OPERANDS THRU 5000-EXIT
+025600         PERFORM 6000-PERFORM-CALCULATION THRU 6000-EXIT
+025700         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+025800     END-IF.
+025900
+026000 2100-EXIT.
+026100     EXIT.
+026200******************************************************************
+026300* 2200-DISPLAY-MENU THRU 2200-EXIT
+026400******************************************************************
+026500 2200-DISPLAY-MENU.
+026600
+026700     MOVE "ENTER OPERATION" TO WS-OUTPUT-TEXT
+026800     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+026900     MOVE "1. ADDITION" TO WS-OUTPUT-TEXT
+027000     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+027100     MOVE "2. SUBTRACTION" TO WS-OUTPUT-TEXT
+027200     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+027300     MOVE "3. MULTICATION" TO WS-OUTPUT-TEXT
+027400     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+027500     MOVE "4. DIVISION" TO WS-OUTPUT-TEXT
+027600     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+027700     MOVE "5. PERCENTAGE" TO WS-OUTPUT-TEXT
+027800     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+027900     MOVE "6. REMAINDER" TO WS-OUTPUT-TEXT
+028000     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+028100     MOVE "7. EXPONENT" TO WS-OUTPUT-TEXT
+028200     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+028300     MOVE "0. EXIT" TO WS-OUTPUT-TEXT
+028400     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT.
+028500
+028600 2200-EXIT.
+028700     EXIT.
+028800******************************************************************
+028900* 3000-BATCH-CONTROL THRU 3000-EXIT - FILE-DRIVEN LOOP OVER
+029000* TRANS-FILE.  TRANS-FILE DOUBLES AS THE UPSTREAM EXTRACT AND
+029100* RESULT-FILE AS THE DOWNSTREAM PUBLISH FILE.
+029200******************************************************************
+029300 3000-BATCH-CONTROL.
+029400
+029410     IF NOT WS-TRANS-EOF
+029500         PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT
+029600         PERFORM 3200-PROCESS-TRANS-RECORD THRU 3200-EXIT
+029700             UNTIL WS-TRANS-EOF
+029710     END-IF.
+029800
+029900 3000-EXIT.
+030000     EXIT.
+030100******************************************************************
+030200* 3100-READ-TRANS-RECORD THRU 3100-EXIT
+030300******************************************************************
+030400 3100-READ-TRANS-RECORD.
+030500
+030600     READ TRANS-FILE
+030700         AT END
+030800             MOVE "Y" TO WS-TRANS-EOF-SWITCH
+030900     END-READ.
+031000
+031100 3100-EXIT.
+031200     EXIT.
+031300******************************************************************
+031400* 3200-PROCESS-TRANS-RECORD THRU 3200-EXIT - RUN ONE TRANSACTION
+031500* UNLESS IT FALLS BEFORE THE RESTART CHECKPOINT, THEN READ THE
+031600* NEXT RECORD.
+031700******************************************************************
+031800 3200-PROCESS-TRANS-RECORD.
+031900
+032000     IF WS-RESTART-REQUESTED AND CT-SEQ-NO NOT > WS-LAST-CKPT-SEQ
+032100         CONTINUE
+032200     ELSE
+032300         MOVE CT-OPERATION-CODE TO WS-choice
+032400         MOVE CT-OPERAND-1 TO WS-test1
+032500         MOVE CT-OPERAND-2 TO WS-test
+032510         PERFORM 5050-SET-OPERATOR-SYMBOL THRU 5050-EXIT
+032520         PERFORM 5100-ECHO-OPERANDS THRU 5100-EXIT
+032600         PERFORM 6000-PERFORM-CALCULATION THRU 6000-EXIT
+032700         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+032800         PERFORM 3300-WRITE-RESULT-RECORD THRU 3300-EXIT
+032900         ADD 1 TO WS-RECORD-COUNT
+033000         PERFORM 3400-CHECKPOINT-IF-DUE THRU 3400-EXIT
+033100     END-IF
+033200     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+033300
+033400 3200-EXIT.
+033500     EXIT.
+033600******************************************************************
+033700* 3300-WRITE-RESULT-RECORD THRU 3300-EXIT - PUBLISH THE RESULT
+033800* FOR THE DOWNSTREAM JOB.
+033900******************************************************************
+034000 3300-WRITE-RESULT-RECORD.
+034100
+034200     INITIALIZE CALC-RESULT-RECORD
+034300     MOVE CT-SEQ-NO TO CR-SEQ-NO
+034400     MOVE WS-choice TO CR-OPERATION-CODE
+034500     MOVE WS-test1 TO CR-OPERAND-1
+034600     MOVE WS-test TO CR-OPERAND-2
+034700     MOVE WS-f TO CR-RESULT
+034800     IF WS-CALC-REJECTED
+034900         MOVE "9" TO CR-STATUS-CODE
+035000     ELSE
+035100         MOVE "0" TO CR-STATUS-CODE
+035200     END-IF
+035300     WRITE CALC-RESULT-RECORD.
+035400
+035500 3300-EXIT.
+035600     EXIT.
+035700******************************************************************
+035800* 3400-CHECKPOINT-IF-DUE THRU 3400-EXIT - EVERY WS-CKPT-INTERVAL
+035900* RECORDS, DROP A CHECKPOINT SO A RESTARTED RUN CAN SKIP FORWARD
+036000* WITHOUT DOUBLE-POSTING.
+036100******************************************************************
+036200 3400-CHECKPOINT-IF-DUE.
+036300
+036400     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+036500         GIVING WS-CKPT-QUOTIENT
+036600         REMAINDER WS-CKPT-REMAINDER
+036700     IF WS-CKPT-REMAINDER = ZERO
+036800     INITIALIZE CALC-CKPT-RECORD
+036900         MOVE CT-SEQ-NO TO CK-LAST-SEQ-NO
+037000         OPEN OUTPUT CKPT-FILE
+037100         WRITE CALC-CKPT-RECORD
+037200         CLOSE CKPT-FILE
+037300     END-IF.
+037400
+037500 3400-EXIT.
+037600     EXIT.
+037700******************************************************************
+037800* 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT - SINGLE POINT OF OUTPUT
+037900* FOR EVERY PROMPT, ECHO AND RESULT MESSAGE.  SENDS TO THE
+038000* CONSOLE OR TO PRINT-FILE DEPENDING ON WS-OUTPUT-SWITCH, SO AN
+038100* UNATTENDED RUN LEAVES A PRINT-IMAGE REPORT BEHIND.
+038200******************************************************************
+038300 4000-WRITE-OUTPUT-LINE.
+038400
+038500     IF WS-OUTPUT-PRINT
+038600         MOVE SPACES TO PL-TEXT
+038700         MOVE WS-OUTPUT-TEXT TO PL-TEXT
+038800         WRITE CALC-PRINT-RECORD
+038900     ELSE
+039000         DISPLAY WS-OUTPUT-TEXT
+039100     END-IF.
+039200
+039300 4000-EXIT.
+039400     EXIT.
+039500******************************************************************
+039600* 5000-ACCEPT-OPERANDS THRU 5000-EXIT - INTERACTIVE MODE ONLY.
+039700* DISPLAYS THE OPERATION NAME, ACCEPTS THE TWO OPERANDS FROM THE
+039800* CONSOLE, AND ECHOES THEM BACK THROUGH 4000-WRITE-OUTPUT-LINE SO
+039810* THE ECHO REACHES PRINTRPT ON AN UNATTENDED RUN THE SAME AS THE
+039820* CONSOLE.  AN INVALID CHOICE IS LEFT FOR 6000-PERFORM-
+039830* CALCULATION TO REPORT, SO IT IS NOT ANNOUNCED TWICE.
+039900******************************************************************
+040000 5000-ACCEPT-OPERANDS.
+040100
+040200     EVALUATE WS-choice
+040300         WHEN 1
+040400             MOVE "ADDITION" TO WS-OUTPUT-TEXT
+040410             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+040500         WHEN 2
+040600             MOVE "SUBTRACTION" TO WS-OUTPUT-TEXT
+040610             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+040700         WHEN 3
+040800             MOVE "MULTIPLICATION" TO WS-OUTPUT-TEXT
+040810             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+040900         WHEN 4
+041000             MOVE "DIVISION" TO WS-OUTPUT-TEXT
+041010             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+041100         WHEN 5
+041200             MOVE "PERCENTAGE" TO WS-OUTPUT-TEXT
+041210             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+041300         WHEN 6
+041400             MOVE "REMAINDER" TO WS-OUTPUT-TEXT
+041410             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+041500         WHEN 7
+041600             MOVE "EXPONENT" TO WS-OUTPUT-TEXT
+041610             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+041700         WHEN OTHER
+041710             CONTINUE
+041900     END-EVALUATE
+042100     IF WS-choice > 0 AND WS-choice < 8
+042200         ACCEPT WS-test1
+042300         ACCEPT WS-test
+042310         PERFORM 5050-SET-OPERATOR-SYMBOL THRU 5050-EXIT
+042320         PERFORM 5100-ECHO-OPERANDS THRU 5100-EXIT
+042350     ELSE
+042360         MOVE ZERO TO WS-test1
+042370         MOVE ZERO TO WS-test
+042400     END-IF.
+042500
+042600 5000-EXIT.
+042700     EXIT.
+042710******************************************************************
+042720* 5050-SET-OPERATOR-SYMBOL THRU 5050-EXIT - MAPS WS-CHOICE TO THE
+042730* SYMBOL SHOWN ON THE OPERAND ECHO LINE.  SHARED BY INTERACTIVE
+042740* AND BATCH MODE SO THE TWO CANNOT DRIFT APART.
+042750******************************************************************
+042760 5050-SET-OPERATOR-SYMBOL.
+042770
+042780     EVALUATE WS-choice
+042790         WHEN 1
+042800             MOVE "+ " TO WS-OPERATOR-SYMBOL
+042810         WHEN 2
+042820             MOVE "- " TO WS-OPERATOR-SYMBOL
+042830         WHEN 3
+042840             MOVE "* " TO WS-OPERATOR-SYMBOL
+042850         WHEN 4
+042860             MOVE "/ " TO WS-OPERATOR-SYMBOL
+042870         WHEN 5
+042880             MOVE "% " TO WS-OPERATOR-SYMBOL
+042890         WHEN 6
+042900             MOVE "\ " TO WS-OPERATOR-SYMBOL
+042910         WHEN 7
+042920             MOVE "**" TO WS-OPERATOR-SYMBOL
+042930         WHEN OTHER
+042940             MOVE "? " TO WS-OPERATOR-SYMBOL
+042950     END-EVALUATE.
+042960
+042970 5050-EXIT.
+042980     EXIT.
+042990******************************************************************
+043000* 5100-ECHO-OPERANDS THRU 5100-EXIT - BUILDS AND WRITES THE
+043010* "OPERAND1 OP OPERAND2" ECHO LINE.  WS-TEST1, WS-TEST AND
+043020* WS-OPERATOR-SYMBOL MUST ALREADY BE SET ON ENTRY.  SHARED BY
+043030* INTERACTIVE AND BATCH MODE, COMMON TO BOTH THROUGH
+043040* 4000-WRITE-OUTPUT-LINE.
+043050******************************************************************
+043060 5100-ECHO-OPERANDS.
+043070
+043080     MOVE WS-test1 TO WS-OPERAND1-EDIT
+043090     MOVE WS-test TO WS-OPERAND2-EDIT
+043100     MOVE SPACES TO WS-OUTPUT-TEXT
+043110     STRING WS-OPERAND1-EDIT " " WS-OPERATOR-SYMBOL " "
+043120         WS-OPERAND2-EDIT
+043130         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+043140     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT.
+043150
+043160 5100-EXIT.
+043170     EXIT.
+043180******************************************************************
+047900* 6000-PERFORM-CALCULATION THRU 6000-EXIT - COMMON TO BOTH
+048000* INTERACTIVE AND BATCH MODE.  WS-CHOICE/WS-TEST1/WS-TEST ARE
+048100* ALREADY SET ON ENTRY; WS-F IS RETURNED.
+048200******************************************************************
+048300 6000-PERFORM-CALCULATION.
+048400
+048500     MOVE "N" TO WS-REJECTED-SWITCH
+048600     EVALUATE WS-choice
+048700         WHEN 1
+048800             ADD 1 TO WS-ADD-COUNT
+048900             ADD WS-test WS-test1 GIVING WS-f
+049000         WHEN 2
+049100             ADD 1 TO WS-SUB-COUNT
+049200             SUBTRACT WS-test FROM WS-test1 GIVING WS-f
+049300         WHEN 3
+049400             ADD 1 TO WS-MUL-COUNT
+049500             MULTIPLY WS-test BY WS-test1 GIVING WS-f
+049600         WHEN 4
+049700             IF WS-test = ZERO
+049800                 PERFORM 6100-DIVIDE-BY-ZERO THRU 6100-EXIT
+049900             ELSE
+050000                 ADD 1 TO WS-DIV-COUNT
+050100                 DIVIDE WS-test1 BY WS-test GIVING WS-f
+050200             END-IF
+050300         WHEN 5
+050400             ADD 1 TO WS-PCT-COUNT
+050500             COMPUTE WS-f = (WS-test1 * WS-test) / 100
+050600         WHEN 6
+050700             IF WS-test = ZERO
+050800                 PERFORM 6100-DIVIDE-BY-ZERO THRU 6100-EXIT
+050900             ELSE
+051000                 ADD 1 TO WS-REM-COUNT
+051100                 DIVIDE WS-test1 BY WS-test
+051200                     GIVING WS-QUOTIENT
+051300                     REMAINDER WS-f
+051400             END-IF
+051500         WHEN 7
+051600             ADD 1 TO WS-EXP-COUNT
+051700             COMPUTE WS-f = WS-test1 ** WS-test
+051800         WHEN OTHER
+051900             MOVE "Y" TO WS-REJECTED-SWITCH
+052000             ADD 1 TO WS-INVALID-COUNT
+052100             MOVE ZERO TO WS-f
+052200             MOVE "INVALID INPUT" TO WS-OUTPUT-TEXT
+052300             PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+052400     END-EVALUATE
+052450
+052500     IF NOT WS-CALC-REJECTED
+052600         ADD WS-f TO WS-GRAND-TOTAL
+052700         MOVE WS-f TO WS-NUMERIC-EDIT
+052800         MOVE SPACES TO WS-OUTPUT-TEXT
+052900         STRING "RESULT = " WS-NUMERIC-EDIT
+053000             DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+053100         PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+053200     END-IF.
+053300
+053400 6000-EXIT.
+053500     EXIT.
+053600******************************************************************
+053700* 6100-DIVIDE-BY-ZERO THRU 6100-EXIT - DIVISOR OF ZERO ON EITHER
+053800* THE DIVISION OR REMAINDER OPERATION.  LOGS THE REJECTION AND
+053900* RETURNS CONTROL TO THE CALLER WITHOUT ABENDING THE RUN.
+054000******************************************************************
+054100 6100-DIVIDE-BY-ZERO.
+054200
+054300     MOVE "Y" TO WS-REJECTED-SWITCH
+054400     ADD 1 TO WS-INVALID-COUNT
+054500     MOVE ZERO TO WS-f
+054600     MOVE "INVALID OPERATION - DIVISION BY ZERO" TO WS-OUTPUT-TEXT
+054700     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT.
+054800
+054900 6100-EXIT.
+055000     EXIT.
+055100******************************************************************
+055200* 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT - ONE LOG RECORD PER
+055300* CALCULATION, INTERACTIVE OR BATCH.
+055400******************************************************************
+055500 7000-WRITE-AUDIT-RECORD.
+055600
+055700     INITIALIZE CALC-AUDIT-RECORD
+055800     ACCEPT WS-CURRENT-DATE FROM DATE
+055900     ACCEPT WS-CURRENT-TIME FROM TIME
+056000     MOVE WS-CURRENT-DATE TO CA-RUN-DATE
+056100     MOVE WS-CURRENT-TIME TO CA-RUN-TIME
+056200     MOVE WS-OPERATOR-ID TO CA-OPERATOR-ID
+056300     MOVE WS-choice TO CA-OPERATION-CODE
+056400     MOVE WS-test1 TO CA-OPERAND-1
+056500     MOVE WS-test TO CA-OPERAND-2
+056600     MOVE WS-f TO CA-RESULT
+056700     WRITE CALC-AUDIT-RECORD.
+056800
+056900 7000-EXIT.
+057000     EXIT.
+057100******************************************************************
+057200* 8000-SUMMARY-REPORT THRU 8000-EXIT - END-OF-RUN CONTROL TOTALS:
+057300* COUNTS BY OPERATION, INVALID/REJECTED COUNT AND GRAND TOTAL.
+057400******************************************************************
+057500 8000-SUMMARY-REPORT.
+057600
+057700     MOVE "END OF RUN CONTROL TOTALS" TO WS-OUTPUT-TEXT
+057800     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+057900
+058000     MOVE WS-ADD-COUNT TO WS-COUNT-EDIT
+058100     MOVE SPACES TO WS-OUTPUT-TEXT
+058200     STRING "ADDITIONS       " WS-COUNT-EDIT
+058300         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+058400     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+058500
+058600     MOVE WS-SUB-COUNT TO WS-COUNT-EDIT
+058700     MOVE SPACES TO WS-OUTPUT-TEXT
+058800     STRING "SUBTRACTIONS    " WS-COUNT-EDIT
+058900         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+059000     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+059100
+059200     MOVE WS-MUL-COUNT TO WS-COUNT-EDIT
+059300     MOVE SPACES TO WS-OUTPUT-TEXT
+059400     STRING "MULTIPLICATIONS " WS-COUNT-EDIT
+059500         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+059600     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+059700
+059800     MOVE WS-DIV-COUNT TO WS-COUNT-EDIT
+059900     MOVE SPACES TO WS-OUTPUT-TEXT
+060000     STRING "DIVISIONS       " WS-COUNT-EDIT
+060100         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+060200     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+060300
+060400     MOVE WS-PCT-COUNT TO WS-COUNT-EDIT
+060500     MOVE SPACES TO WS-OUTPUT-TEXT
+060600     STRING "PERCENTAGES     " WS-COUNT-EDIT
+060700         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+060800     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+060900
+061000     MOVE WS-REM-COUNT TO WS-COUNT-EDIT
+061100     MOVE SPACES TO WS-OUTPUT-TEXT
+061200     STRING "REMAINDERS      " WS-COUNT-EDIT
+061300         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+061400     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+061500
+061600     MOVE WS-EXP-COUNT TO WS-COUNT-EDIT
+061700     MOVE SPACES TO WS-OUTPUT-TEXT
+061800     STRING "EXPONENTS       " WS-COUNT-EDIT
+061900         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+062000     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+062100
+062200     MOVE WS-INVALID-COUNT TO WS-COUNT-EDIT
+062300     MOVE SPACES TO WS-OUTPUT-TEXT
+062400     STRING "REJECTED        " WS-COUNT-EDIT
+062500         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+062600     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT
+062700
+062800     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+062900     MOVE SPACES TO WS-OUTPUT-TEXT
+063000     STRING "GRAND TOTAL = " WS-GRAND-TOTAL-EDIT
+063100         DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+063200     PERFORM 4000-WRITE-OUTPUT-LINE THRU 4000-EXIT.
+063300
+063400 8000-EXIT.
+063500     EXIT.
+063600******************************************************************
+063700* 9999-TERMINATE THRU 9999-EXIT - CLOSE WHATEVER FILES THE RUN
+063800* OPENED.  A BATCH RUN THAT READS TRANS-FILE ALL THE WAY TO
+063810* END-OF-FILE HAS FINISHED CLEANLY, SO ITS CHECKPOINT NO LONGER
+063820* MEANS ANYTHING - CLEAR CKPT-FILE SO THE NEXT BATCH RUN (A NEW
+063830* TRANS-FILE WITH ITS OWN SEQUENCE NUMBERS) IS NOT MISTAKEN FOR A
+063840* RESTART OF THIS ONE.  A RUN THAT NEVER GOT TRANS-FILE OPEN, OR
+063850* THAT WAS ITSELF A RESTART STILL SHORT OF A CLEAN FINISH, LEAVES
+063860* CKPT-FILE ALONE.
+063900******************************************************************
+064000 9999-TERMINATE.
+064100
+064200     IF WS-MODE-BATCH AND WS-TRANS-FILE-OPEN
+064300         CLOSE TRANS-FILE
+064400         CLOSE RESULT-FILE
+064450         IF WS-TRANS-EOF
+064460             OPEN OUTPUT CKPT-FILE
+064470             CLOSE CKPT-FILE
+064480         END-IF
+064500     END-IF
+064600     CLOSE AUDIT-FILE
+064700     IF WS-OUTPUT-PRINT
+064800         CLOSE PRINT-FILE
+064900     END-IF.
+065000
+065100 9999-EXIT.
+065200     EXIT.
+065300 END PROGRAM YOUR-PROGRAM-NAME.
+065400
