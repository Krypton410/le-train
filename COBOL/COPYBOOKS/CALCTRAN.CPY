@@ -0,0 +1,14 @@
+000100******************************************************************
+000200* CALCTRAN - TRANSACTION / UPSTREAM EXTRACT RECORD FOR THE
+000300* CALCULATOR BATCH MODE.  ONE RECORD PER CALCULATION TO BE RUN:
+000400* AN OPERATION CODE (SAME VALUES AS WS-CHOICE ON THE CONSOLE
+000500* MENU) PLUS THE TWO OPERANDS.  CT-SEQ-NO IS THE TRANSACTION
+000600* SEQUENCE NUMBER USED BY THE CHECKPOINT/RESTART LOGIC.
+000700******************************************************************
+000800 01  CALC-TRANS-RECORD.
+000900     05  CT-SEQ-NO               PIC 9(06).
+001000     05  CT-OPERATION-CODE       PIC 9(01).
+001100     05  CT-OPERAND-1            PIC S9(7)V99.
+001200     05  CT-OPERAND-2            PIC S9(7)V99.
+001300     05  CT-RESERVED             PIC X(20).
+
