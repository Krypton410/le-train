@@ -0,0 +1,9 @@
+000100******************************************************************
+000200* CALCCKPT - CHECKPOINT RECORD FOR THE BATCH MODE.  HOLDS THE
+000300* TRANSACTION SEQUENCE NUMBER OF THE LAST RECORD SUCCESSFULLY
+000400* PROCESSED SO A RESTARTED RUN CAN SKIP FORWARD PAST IT.
+000500******************************************************************
+000600 01  CALC-CKPT-RECORD.
+000700     05  CK-LAST-SEQ-NO          PIC 9(06).
+000800     05  CK-RESERVED             PIC X(24).
+
