@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* CALCAUD - AUDIT / TRANSACTION LOG RECORD.  ONE RECORD IS
+000300* WRITTEN FOR EVERY CALCULATION PERFORMED, INTERACTIVE OR BATCH,
+000400* SO THE RUN CAN BE RECONSTRUCTED AFTER THE FACT.
+000500******************************************************************
+000600 01  CALC-AUDIT-RECORD.
+000700     05  CA-RUN-DATE             PIC 9(06).
+000800     05  CA-RUN-TIME             PIC 9(08).
+000900     05  CA-OPERATOR-ID          PIC X(08).
+001000     05  CA-OPERATION-CODE       PIC 9(01).
+001100     05  CA-OPERAND-1            PIC S9(7)V99.
+001200     05  CA-OPERAND-2            PIC S9(7)V99.
+001300     05  CA-RESULT               PIC S9(7)V99.
+001400     05  CA-RESERVED             PIC X(10).
+
