@@ -0,0 +1,9 @@
+000100******************************************************************
+000200* CALCPRT - PRINT-IMAGE REPORT LINE FOR UNATTENDED RUNS.  EVERY
+000300* PROMPT, ECHOED OPERAND, RESULT AND CONTROL TOTAL THAT WOULD
+000400* OTHERWISE GO TO THE CONSOLE IS FORMATTED INTO ONE OF THESE
+000500* RECORDS WHEN THE RUN IS ROUTED TO PRINT.
+000600******************************************************************
+000700 01  CALC-PRINT-RECORD.
+000800     05  PL-TEXT                 PIC X(132).
+
