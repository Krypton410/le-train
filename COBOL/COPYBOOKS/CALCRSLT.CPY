@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* CALCRSLT - RESULTS RECORD WRITTEN BY THE CALCULATOR BATCH MODE
+000300* FOR A DOWNSTREAM JOB TO PICK UP.  CARRIES THE ORIGINAL
+000400* TRANSACTION KEY AND OPERANDS FORWARD ALONGSIDE THE COMPUTED
+000500* RESULT SO THE DOWNSTREAM PROGRAM DOES NOT HAVE TO RE-JOIN
+000600* AGAINST THE INPUT EXTRACT.
+000700******************************************************************
+000800 01  CALC-RESULT-RECORD.
+000900     05  CR-SEQ-NO               PIC 9(06).
+001000     05  CR-OPERATION-CODE       PIC 9(01).
+001100     05  CR-OPERAND-1            PIC S9(7)V99.
+001200     05  CR-OPERAND-2            PIC S9(7)V99.
+001300     05  CR-RESULT               PIC S9(7)V99.
+001400     05  CR-STATUS-CODE          PIC X(01).
+001500         88  CR-STATUS-OK            VALUE "0".
+001600         88  CR-STATUS-REJECTED      VALUE "9".
+001700     05  CR-RESERVED             PIC X(15).
+
